@@ -1,19 +1,239 @@
-      *Faça um Programa que peça um número e então mostre a mensagem O 
-      *número informando o numero.
-       
-       IDENTIFICATION DIVISION. 
+      *FACA UM PROGRAMA QUE PECA UM NUMERO E ENTAO MOSTRE A MENSAGEM O
+      *NUMERO INFORMANDO O NUMERO.
+      *
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  -------------------------------------------  *
+      *  2026-08-08 JLC   ADD BATCH MODE - READ NUMIN, WRITE NUMRPT    *
+      *  2026-08-08 JLC   APPEND SHARED AUDIT-TRAIL RECORD AT END      *
+      *  2026-08-08 JLC   LOG NON-NUMERIC ACCEPT ENTRIES TO INPTERR    *
+      *  2026-08-08 JLC   ACCEPT RUN-DATE/OPERATOR VIA JCL PARM WHEN   *
+      *                   CHAINED FROM THE NIGHTLY BATCH DRIVER        *
+      *  2026-08-08 JLC   GOBACK INSTEAD OF STOP RUN SO THE PROGRAM    *
+      *                   CAN BE CALLED FROM THE MENU FRONT END        *
+      *  2026-08-08 JLC   WRITE STANDARD TRANSACTION RECORD TO TRANLOG *
+      *  2026-08-08 JLC   RESET WS-EOF-SW AT BATCH START SO A SECOND   *
+      *                   MENU-INVOKED RUN IN THE SAME SESSION DOES    *
+      *                   NOT SEE STALE END-OF-FILE                    *
+      *  2026-08-08 JLC   AUDITLOG/INPTERR/TRANLOG NOW OPTIONAL SO A   *
+      *                   FRESH ENVIRONMENT WITH NO PRIOR RUN DOES     *
+      *                   NOT ABEND OPENING THEM                       *
+      *  2026-08-08 JLC   RESET WS-REG-COUNT AT INITIALIZE SO A SECOND *
+      *                   MENU-INVOKED RUN DOES NOT REPORT A COUNT     *
+      *                   CARRIED OVER FROM THE PRIOR CALL             *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO2.
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
-
-       77 WS-NUMERO             PIC 9(2) VALUE ZERO .
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "DIGITE UM NUMERO: ".
-           ACCEPT WS-NUMERO .
-           DISPLAY "O NUMERO DIGITADO E: " WS-NUMERO .
-          
-           STOP RUN.
-       END PROGRAM EXERCICIO2.
\ No newline at end of file
+       AUTHOR. J L COELHO.
+       INSTALLATION. FOLHA DE PAGAMENTO - CPD.
+       DATE-WRITTEN. 2018-03-01.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE-IN  ASSIGN TO NUMIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE-OUT ASSIGN TO NUMRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE-OUT ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ERROR-FILE-OUT ASSIGN TO INPTERR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRAN-FILE-OUT ASSIGN TO TRANLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE-IN
+           RECORDING MODE IS F.
+       01  NUM-IN-RECORD.
+           05  NUM-IN-VALUE         PIC 9(02).
+       FD  RPT-FILE-OUT
+           RECORDING MODE IS F.
+       01  RPT-OUT-RECORD           PIC X(80).
+       FD  AUDIT-FILE-OUT
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  ERROR-FILE-OUT
+           RECORDING MODE IS F.
+           COPY ERRREC.
+       FD  TRAN-FILE-OUT
+           RECORDING MODE IS F.
+           COPY TRANREC.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *        COUNTERS AND SWITCHES                                   *
+      *----------------------------------------------------------------*
+       77  WS-NUMERO                PIC 9(02) VALUE ZERO.
+       77  WS-RUN-MODE              PIC X(01) VALUE 'I'.
+           88  WS-MODE-INTERATIVO       VALUE 'I'.
+           88  WS-MODE-BATCH            VALUE 'B'.
+       77  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+       77  WS-VALID-SW              PIC X(01) VALUE 'N'.
+           88  WS-ENTRADA-VALIDA        VALUE 'Y'.
+       77  WS-OPERATOR-ID            PIC X(08) VALUE SPACES.
+       77  WS-REG-COUNT              PIC 9(05) VALUE ZERO.
+       77  WS-ERR-FIELD-NAME         PIC X(15) VALUE SPACES.
+       77  WS-ERR-BAD-VALUE          PIC X(15) VALUE SPACES.
+       77  WS-EFFECTIVE-RUNDATE      PIC 9(08) VALUE ZERO.
+       LINKAGE SECTION.
+           COPY RUNPARM.
+       PROCEDURE DIVISION USING RUN-PARM-AREA.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - CONTROLA O FLUXO GERAL DO PROGRAMA          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-MODE-BATCH
+               PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+           ELSE
+               PERFORM 2500-PROCESS-INTERATIVO THRU 2500-EXIT
+           END-IF.
+           PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+           PERFORM 8050-WRITE-TRAN-LOG THRU 8050-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - SELECIONA O MODO DE EXECUCAO              *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-REG-COUNT.
+           IF RUN-PARM-LEN > ZERO
+               MOVE 'B' TO WS-RUN-MODE
+               MOVE RUN-PARM-OPERATOR TO WS-OPERATOR-ID
+               MOVE RUN-PARM-RUNDATE TO WS-EFFECTIVE-RUNDATE
+           ELSE
+               DISPLAY "EXERCICIO2 - MODO (I-INTERATIVO  B-BATCH): "
+               ACCEPT WS-RUN-MODE
+               DISPLAY "OPERATOR ID: "
+               ACCEPT WS-OPERATOR-ID
+               ACCEPT WS-EFFECTIVE-RUNDATE FROM DATE YYYYMMDD
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-PROCESS-BATCH - LE NUMIN, GRAVA NUMRPT PARA CADA REGIST*
+      *----------------------------------------------------------------*
+       2000-PROCESS-BATCH.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT  NUM-FILE-IN
+                OUTPUT RPT-FILE-OUT.
+           PERFORM 2100-READ-NUMERO THRU 2100-EXIT.
+           PERFORM 2200-BATCH-LOOP THRU 2200-EXIT
+               UNTIL WS-EOF.
+           CLOSE NUM-FILE-IN
+                 RPT-FILE-OUT.
+       2000-EXIT.
+           EXIT.
+       2100-READ-NUMERO.
+           READ NUM-FILE-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2200-BATCH-LOOP.
+           MOVE NUM-IN-VALUE TO WS-NUMERO.
+           ADD 1 TO WS-REG-COUNT.
+           PERFORM 2300-WRITE-RPT-LINE THRU 2300-EXIT.
+           PERFORM 2100-READ-NUMERO THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-RPT-LINE.
+           MOVE SPACES TO RPT-OUT-RECORD.
+           STRING "O NUMERO DIGITADO E: " WS-NUMERO
+               DELIMITED BY SIZE INTO RPT-OUT-RECORD.
+           WRITE RPT-OUT-RECORD.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2500-PROCESS-INTERATIVO - ACCEPT/DISPLAY NO CONSOLE         *
+      *----------------------------------------------------------------*
+       2500-PROCESS-INTERATIVO.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 2550-GET-NUMERO THRU 2550-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+           DISPLAY "O NUMERO DIGITADO E: " WS-NUMERO.
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2550-GET-NUMERO - ACCEPT COM VALIDACAO                      *
+      *----------------------------------------------------------------*
+       2550-GET-NUMERO.
+           DISPLAY "DIGITE UM NUMERO (01 A 99): ".
+           ACCEPT WS-NUMERO.
+           IF WS-NUMERO IS NUMERIC AND WS-NUMERO > ZERO
+               MOVE 'Y' TO WS-VALID-SW
+               ADD 1 TO WS-REG-COUNT
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE 01-99 ***"
+               MOVE "WS-NUMERO" TO WS-ERR-FIELD-NAME
+               MOVE WS-NUMERO TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2550-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8000-WRITE-AUDIT-LOG - GRAVA REGISTRO NA TRILHA DE          *
+      *                           AUDITORIA COMPARTILHADA (AUDITLOG)   *
+      *----------------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE "EXERCICIO2" TO AUDIT-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE WS-EFFECTIVE-RUNDATE TO AUDIT-DATA.
+           ACCEPT AUDIT-HORA FROM TIME.
+           STRING "QTDE REGISTROS: " WS-REG-COUNT
+               DELIMITED BY SIZE INTO AUDIT-INPUT-VALUES.
+           STRING "ULTIMO NUM: " WS-NUMERO
+               DELIMITED BY SIZE INTO AUDIT-RESULT.
+           OPEN EXTEND AUDIT-FILE-OUT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE-OUT.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8050-WRITE-TRAN-LOG - GRAVA REGISTRO PADRAO DE TRANSACAO    *
+      *                          NO ARQUIVO COMPARTILHADO (TRANLOG)    *
+      *----------------------------------------------------------------*
+       8050-WRITE-TRAN-LOG.
+           MOVE SPACES TO TRAN-RECORD.
+           MOVE "EXERCICIO2" TO TRAN-PROGRAM-ID.
+           MOVE ZERO TO TRAN-INPUT-FIELDS.
+           MOVE WS-NUMERO TO TRAN-INPUT-1.
+           MOVE WS-NUMERO TO TRAN-RESULT.
+           MOVE WS-EFFECTIVE-RUNDATE TO TRAN-DATA.
+           ACCEPT TRAN-HORA FROM TIME.
+           OPEN EXTEND TRAN-FILE-OUT.
+           WRITE TRAN-RECORD.
+           CLOSE TRAN-FILE-OUT.
+       8050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8100-WRITE-ERROR-LOG - GRAVA ENTRADA INVALIDA EM INPTERR    *
+      *----------------------------------------------------------------*
+       8100-WRITE-ERROR-LOG.
+           MOVE SPACES TO ERROR-RECORD.
+           MOVE "EXERCICIO2" TO ERROR-PROGRAM-ID.
+           MOVE WS-ERR-FIELD-NAME TO ERROR-FIELD-NAME.
+           MOVE WS-ERR-BAD-VALUE TO ERROR-BAD-VALUE.
+           MOVE WS-EFFECTIVE-RUNDATE TO ERROR-DATA.
+           ACCEPT ERROR-HORA FROM TIME.
+           OPEN EXTEND ERROR-FILE-OUT.
+           WRITE ERROR-RECORD.
+           CLOSE ERROR-FILE-OUT.
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE - ENCERRAMENTO DO PROGRAMA                   *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CONTINUE.
+       9999-EXIT.
+           EXIT.
+       END PROGRAM EXERCICIO2.

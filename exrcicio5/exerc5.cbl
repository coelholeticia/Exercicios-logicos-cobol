@@ -1,33 +1,292 @@
-      * Faça um Programa que converta metros para centímetros.
-
-       IDENTIFICATION DIVISION. 
+      *FACA UM PROGRAMA QUE CONVERTA METROS PARA CENTIMETROS.
+      *
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  -------------------------------------------  *
+      *  2026-08-08 JLC   MULTI-UNIT TABLE (CM/MM/KM) VIA CODE         *
+      *  2026-08-08 JLC   ADDED F/R DIRECTION FLAG (REVERSE MODE)      *
+      *  2026-08-08 JLC   PRINT-IMAGE CONVERSION LOG WITH DATE/TIME    *
+      *                   HEADING AND EDITED RESULT PICTURE            *
+      *  2026-08-08 JLC   APPEND SHARED AUDIT-TRAIL RECORD AT END      *
+      *  2026-08-08 JLC   LOG NON-NUMERIC ACCEPT ENTRIES TO INPTERR    *
+      *  2026-08-08 JLC   ACCEPT RUN-DATE/OPERATOR VIA JCL PARM WHEN   *
+      *                   CHAINED FROM THE NIGHTLY BATCH DRIVER        *
+      *  2026-08-08 JLC   GOBACK INSTEAD OF STOP RUN SO THE PROGRAM    *
+      *                   CAN BE CALLED FROM THE MENU FRONT END        *
+      *  2026-08-08 JLC   WRITE STANDARD TRANSACTION RECORD TO TRANLOG *
+      *  2026-08-08 JLC   WIDENED WS-METROS TO 4 INTEGER DIGITS FOR    *
+      *                   LARGER MEASUREMENTS                         *
+      *  2026-08-08 JLC   WIDENED WS-CONV-ED TO MATCH WS-CONV AND      *
+      *                   SHORTENED THE AUDIT-RESULT LITERAL SO THE   *
+      *                   CONVERTED VALUE NO LONGER TRUNCATES          *
+      *  2026-08-08 JLC   AUDITLOG/INPTERR/TRANLOG NOW OPTIONAL SO A   *
+      *                   FRESH ENVIRONMENT WITH NO PRIOR RUN DOES     *
+      *                   NOT ABEND OPENING THEM                       *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERC5.
-       DATA DIVISION. 
+       AUTHOR. J L COELHO.
+       INSTALLATION. FOLHA DE PAGAMENTO - CPD.
+       DATE-WRITTEN. 2018-03-04.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONV-RPT-OUT ASSIGN TO CONVRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE-OUT ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ERROR-FILE-OUT ASSIGN TO INPTERR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRAN-FILE-OUT ASSIGN TO TRANLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION. 
-       77  WS-METROS            PIC 9(1)V99.
-       77  WS-CMT               PIC 9(3) VALUE 100.
-
-       77  WS-CONV              PIC 9(3)V99 .
-      
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "DIGITE O VALOR EM METROS. ".
+       FD  CONV-RPT-OUT
+           RECORDING MODE IS F.
+       01  CONV-RPT-RECORD           PIC X(80).
+       FD  AUDIT-FILE-OUT
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  ERROR-FILE-OUT
+           RECORDING MODE IS F.
+           COPY ERRREC.
+       FD  TRAN-FILE-OUT
+           RECORDING MODE IS F.
+           COPY TRANREC.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *        ENTRADA E RESULTADO                                     *
+      *----------------------------------------------------------------*
+       77  WS-METROS                 PIC 9(04)V99.
+       77  WS-MODO-CONV              PIC X(01).
+       77  WS-CONV                   PIC 9(07)V9999.
+       77  WS-DIRECAO                PIC X(01) VALUE 'F'.
+           88  WS-DIR-METROS-P-UNID      VALUE 'F'.
+           88  WS-DIR-UNID-P-METROS      VALUE 'R'.
+       77  WS-CONV-ED                PIC ZZZZZZ9.9999.
+       77  WS-OPERATOR-ID             PIC X(08) VALUE SPACES.
+       77  WS-VALID-SW                PIC X(01) VALUE 'N'.
+           88  WS-ENTRADA-VALIDA          VALUE 'Y'.
+       77  WS-ERR-FIELD-NAME          PIC X(15) VALUE SPACES.
+       77  WS-ERR-BAD-VALUE           PIC X(15) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *        DATA E HORA DE EXECUCAO (PARA O CABECALHO DO RELATORIO)*
+      *----------------------------------------------------------------*
+       01  WS-DATA-EXEC.
+           05  WS-DATA-ANO           PIC 9(04).
+           05  WS-DATA-MES           PIC 9(02).
+           05  WS-DATA-DIA           PIC 9(02).
+       01  WS-HORA-EXEC.
+           05  WS-HORA-HH            PIC 9(02).
+           05  WS-HORA-MM            PIC 9(02).
+           05  WS-HORA-SS            PIC 9(02).
+           05  WS-HORA-CENT          PIC 9(02).
+      *----------------------------------------------------------------*
+      *        TABELA DE FATORES DE CONVERSAO (SENTIDO F = METROS ->  *
+      *        UNIDADE; A DIRECAO R INVERTE A OPERACAO ABAIXO)         *
+      *        CODIGO 1 = CENTIMETROS  (X 100)                         *
+      *        CODIGO 2 = MILIMETROS   (X 1000)                        *
+      *        CODIGO 3 = QUILOMETROS  (/ 1000)                        *
+      *----------------------------------------------------------------*
+       01  WS-TAB-CONVERSAO-DADOS.
+           05  FILLER                PIC X(18) VALUE
+               "1CENTIMETROS00100M".
+           05  FILLER                PIC X(18) VALUE
+               "2MILIMETROS 01000M".
+           05  FILLER                PIC X(18) VALUE
+               "3QUILOMETROS01000D".
+       01  WS-TAB-CONVERSAO REDEFINES WS-TAB-CONVERSAO-DADOS.
+           05  WS-TAB-ENTRY OCCURS 3 TIMES INDEXED BY WS-TAB-IDX.
+               10  WS-TAB-CODIGO     PIC X(01).
+               10  WS-TAB-UNIDADE    PIC X(11).
+               10  WS-TAB-FATOR      PIC 9(05).
+               10  WS-TAB-OPERACAO   PIC X(01).
+       LINKAGE SECTION.
+           COPY RUNPARM.
+       PROCEDURE DIVISION USING RUN-PARM-AREA.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - CONTROLA O FLUXO GERAL DO PROGRAMA          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS THRU 2000-EXIT.
+           PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+           PERFORM 8050-WRITE-TRAN-LOG THRU 8050-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - LE O VALOR E O CODIGO DE CONVERSAO        *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           IF RUN-PARM-LEN > ZERO
+               MOVE RUN-PARM-OPERATOR TO WS-OPERATOR-ID
+               MOVE RUN-PARM-RUNDATE TO WS-DATA-EXEC
+           ELSE
+               ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD
+           END-IF.
+           OPEN OUTPUT CONV-RPT-OUT.
+           PERFORM 1050-WRITE-HEADING THRU 1050-EXIT.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 1060-ACCEPT-METROS THRU 1060-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+           DISPLAY "CODIGO DA UNIDADE (1-CM 2-MM 3-KM): ".
+           ACCEPT WS-MODO-CONV.
+           DISPLAY "DIRECAO (F-METROS P/UNIDADE  R-UNIDADE P/METROS): ".
+           ACCEPT WS-DIRECAO.
+           IF RUN-PARM-LEN = ZERO
+               DISPLAY "OPERATOR ID: "
+               ACCEPT WS-OPERATOR-ID
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    1050-WRITE-HEADING - CABECALHO DO RELATORIO DE CONVERSAO    *
+      *----------------------------------------------------------------*
+       1050-WRITE-HEADING.
+           MOVE SPACES TO CONV-RPT-RECORD.
+           STRING "RELATORIO DE CONVERSAO DE UNIDADES"
+               DELIMITED BY SIZE INTO CONV-RPT-RECORD.
+           WRITE CONV-RPT-RECORD.
+           MOVE SPACES TO CONV-RPT-RECORD.
+           STRING "DATA: " WS-DATA-DIA "/" WS-DATA-MES "/" WS-DATA-ANO
+               "   HORA: " WS-HORA-HH ":" WS-HORA-MM ":" WS-HORA-SS
+               DELIMITED BY SIZE INTO CONV-RPT-RECORD.
+           WRITE CONV-RPT-RECORD.
+           MOVE SPACES TO CONV-RPT-RECORD.
+           WRITE CONV-RPT-RECORD.
+       1050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    1060-ACCEPT-METROS - ACCEPT COM VALIDACAO NUMERICA          *
+      *----------------------------------------------------------------*
+       1060-ACCEPT-METROS.
+           DISPLAY "DIGITE O VALOR A CONVERTER: ".
            ACCEPT WS-METROS.
-
-           
-
-           COMPUTE WS-CONV  = WS-METROS * WS-CMT.
-           
-
-
-           DISPLAY "O VALOR EM CENTIMETROS E: " WS-CONV 
-
-
-
-           STOP RUN.
-
-
+           IF WS-METROS IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE UM NUMERO ***"
+               MOVE "WS-METROS" TO WS-ERR-FIELD-NAME
+               MOVE WS-METROS TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       1060-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-PROCESS - LOCALIZA O CODIGO NA TABELA E CONVERTE       *
+      *----------------------------------------------------------------*
+       2000-PROCESS.
+           SET WS-TAB-IDX TO 1.
+           SEARCH WS-TAB-ENTRY
+               AT END
+                   DISPLAY "*** CODIGO DE CONVERSAO INVALIDO ***"
+               WHEN WS-TAB-CODIGO (WS-TAB-IDX) = WS-MODO-CONV
+                   PERFORM 2100-APLICA-CONVERSAO THRU 2100-EXIT
+           END-SEARCH.
+       2000-EXIT.
+           EXIT.
+       2100-APLICA-CONVERSAO.
+           IF WS-DIR-UNID-P-METROS
+               PERFORM 2150-CONVERTE-P-METROS THRU 2150-EXIT
+           ELSE
+               PERFORM 2160-CONVERTE-P-UNIDADE THRU 2160-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2150-CONVERTE-P-METROS.
+           IF WS-TAB-OPERACAO (WS-TAB-IDX) = "M"
+               COMPUTE WS-CONV = WS-METROS / WS-TAB-FATOR (WS-TAB-IDX)
+           ELSE
+               COMPUTE WS-CONV = WS-METROS * WS-TAB-FATOR (WS-TAB-IDX)
+           END-IF.
+           DISPLAY "O VALOR EM METROS E: " WS-CONV.
+           MOVE WS-CONV TO WS-CONV-ED.
+           MOVE SPACES TO CONV-RPT-RECORD.
+           STRING "VALOR CONVERTIDO PARA METROS: " WS-CONV-ED
+               DELIMITED BY SIZE INTO CONV-RPT-RECORD.
+           WRITE CONV-RPT-RECORD.
+       2150-EXIT.
+           EXIT.
+       2160-CONVERTE-P-UNIDADE.
+           IF WS-TAB-OPERACAO (WS-TAB-IDX) = "M"
+               COMPUTE WS-CONV = WS-METROS * WS-TAB-FATOR (WS-TAB-IDX)
+           ELSE
+               COMPUTE WS-CONV = WS-METROS / WS-TAB-FATOR (WS-TAB-IDX)
+           END-IF.
+           DISPLAY "O VALOR EM " WS-TAB-UNIDADE (WS-TAB-IDX)
+               " E: " WS-CONV.
+           MOVE WS-CONV TO WS-CONV-ED.
+           MOVE SPACES TO CONV-RPT-RECORD.
+           STRING "VALOR CONVERTIDO PARA " WS-TAB-UNIDADE (WS-TAB-IDX)
+               ": " WS-CONV-ED
+               DELIMITED BY SIZE INTO CONV-RPT-RECORD.
+           WRITE CONV-RPT-RECORD.
+       2160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8000-WRITE-AUDIT-LOG - GRAVA REGISTRO NA TRILHA DE          *
+      *                           AUDITORIA COMPARTILHADA (AUDITLOG)   *
+      *----------------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE "EXERC5" TO AUDIT-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE WS-DATA-EXEC TO AUDIT-DATA.
+           MOVE WS-HORA-EXEC TO AUDIT-HORA.
+           STRING "VALOR: " WS-METROS " COD: " WS-MODO-CONV
+               " DIR: " WS-DIRECAO
+               DELIMITED BY SIZE INTO AUDIT-INPUT-VALUES.
+           STRING "CONV: " WS-CONV-ED
+               DELIMITED BY SIZE INTO AUDIT-RESULT.
+           OPEN EXTEND AUDIT-FILE-OUT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE-OUT.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8050-WRITE-TRAN-LOG - GRAVA REGISTRO PADRAO DE TRANSACAO    *
+      *                          NO ARQUIVO COMPARTILHADO (TRANLOG)    *
+      *----------------------------------------------------------------*
+       8050-WRITE-TRAN-LOG.
+           MOVE SPACES TO TRAN-RECORD.
+           MOVE "EXERC5" TO TRAN-PROGRAM-ID.
+           MOVE ZERO TO TRAN-INPUT-FIELDS.
+           MOVE WS-METROS TO TRAN-INPUT-1.
+           MOVE WS-CONV TO TRAN-RESULT.
+           MOVE WS-DATA-EXEC TO TRAN-DATA.
+           MOVE WS-HORA-EXEC TO TRAN-HORA.
+           OPEN EXTEND TRAN-FILE-OUT.
+           WRITE TRAN-RECORD.
+           CLOSE TRAN-FILE-OUT.
+       8050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8100-WRITE-ERROR-LOG - GRAVA ENTRADA INVALIDA EM INPTERR    *
+      *----------------------------------------------------------------*
+       8100-WRITE-ERROR-LOG.
+           MOVE SPACES TO ERROR-RECORD.
+           MOVE "EXERC5" TO ERROR-PROGRAM-ID.
+           MOVE WS-ERR-FIELD-NAME TO ERROR-FIELD-NAME.
+           MOVE WS-ERR-BAD-VALUE TO ERROR-BAD-VALUE.
+           MOVE WS-DATA-EXEC TO ERROR-DATA.
+           ACCEPT ERROR-HORA FROM TIME.
+           OPEN EXTEND ERROR-FILE-OUT.
+           WRITE ERROR-RECORD.
+           CLOSE ERROR-FILE-OUT.
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE - ENCERRAMENTO DO PROGRAMA                   *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CLOSE CONV-RPT-OUT.
+       9999-EXIT.
+           EXIT.
        END PROGRAM EXERC5.

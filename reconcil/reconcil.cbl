@@ -0,0 +1,185 @@
+      *RELATORIO DE RECONCILIACAO DIARIA DA TRILHA DE AUDITORIA CONTRA
+      *O VOLUME DE LOTE ESPERADO DE CADA PROGRAMA
+      *
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  -------------------------------------------  *
+      *  2026-08-08 JLC   PROGRAMA INICIAL                             *
+      *  2026-08-08 JLC   AUDITLOG/EXPCTVOL NOW OPTIONAL SO A FRESH    *
+      *                   ENVIRONMENT WITH NO PRIOR RUN DOES NOT       *
+      *                   ABEND OPENING THEM                           *
+      *  2026-08-08 JLC   SHORTENED THE ZERO-VOLUME ALERT LITERAL SO   *
+      *                   IT NO LONGER TRUNCATES; BOUNDED WS-RECON-    *
+      *                   COUNT AGAINST THE 10-ENTRY TABLE SO AN       *
+      *                   11TH PROGRAM IN EXPCTVOL IS SKIPPED WITH A   *
+      *                   WARNING INSTEAD OF CORRUPTING MEMORY         *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcil.
+       AUTHOR. J L COELHO.
+       INSTALLATION. FOLHA DE PAGAMENTO - CPD.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE-IN  ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EXPECT-FILE-IN ASSIGN TO EXPCTVOL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-RPT-OUT  ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE-IN
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  EXPECT-FILE-IN
+           RECORDING MODE IS F.
+       01  EXPECT-IN-RECORD.
+           05  EXPECT-PROGRAM-ID     PIC X(10).
+           05  EXPECT-COUNT          PIC 9(05).
+       FD  RECON-RPT-OUT
+           RECORDING MODE IS F.
+       01  RECON-RPT-RECORD          PIC X(80).
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *        TABELA DE VOLUME ESPERADO X REAL, UMA LINHA POR         *
+      *        PROGRAMA, CARREGADA A PARTIR DE EXPCTVOL E ACUMULADA    *
+      *        COM AS CONTAGENS LIDAS DE AUDITLOG                      *
+      *----------------------------------------------------------------*
+       01  WS-RECON-TABLE.
+           05  WS-RECON-ENTRY OCCURS 10 TIMES INDEXED BY WS-RECON-IDX.
+               10  WS-RECON-PROGRAM-ID   PIC X(10).
+               10  WS-RECON-EXPECTED     PIC 9(05).
+               10  WS-RECON-ACTUAL       PIC 9(05) VALUE ZERO.
+       77  WS-RECON-COUNT             PIC 9(02) VALUE ZERO.
+       77  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  WS-EOF                     VALUE 'Y'.
+       77  WS-RECON-STATUS            PIC X(30) VALUE SPACES.
+       77  WS-DATA-EXEC               PIC 9(08) VALUE ZERO.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - CONTROLA O FLUXO GERAL DO PROGRAMA          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-TALLY-AUDIT-LOG THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - CARREGA O VOLUME ESPERADO E ABRE OS       *
+      *                      ARQUIVOS                                  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           OPEN INPUT  EXPECT-FILE-IN
+                       AUDIT-FILE-IN
+                OUTPUT RECON-RPT-OUT.
+           PERFORM 1100-LOAD-EXPECTED THRU 1100-EXIT.
+           MOVE 'N' TO WS-EOF-SW.
+           PERFORM 1200-READ-AUDIT THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-LOAD-EXPECTED.
+           READ EXPECT-FILE-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+           PERFORM 1150-LOAD-ENTRY THRU 1150-EXIT
+               UNTIL WS-EOF.
+           MOVE 'N' TO WS-EOF-SW.
+       1100-EXIT.
+           EXIT.
+       1150-LOAD-ENTRY.
+           IF WS-RECON-COUNT < 10
+               ADD 1 TO WS-RECON-COUNT
+               MOVE EXPECT-PROGRAM-ID
+                   TO WS-RECON-PROGRAM-ID (WS-RECON-COUNT)
+               MOVE EXPECT-COUNT TO WS-RECON-EXPECTED (WS-RECON-COUNT)
+               MOVE ZERO         TO WS-RECON-ACTUAL (WS-RECON-COUNT)
+           ELSE
+               DISPLAY "*** EXPCTVOL TEM MAIS DE 10 PROGRAMAS - "
+                   EXPECT-PROGRAM-ID " IGNORADO ***"
+           END-IF.
+           READ EXPECT-FILE-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1150-EXIT.
+           EXIT.
+       1200-READ-AUDIT.
+           READ AUDIT-FILE-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-TALLY-AUDIT-LOG - CONTA UMA TRANSACAO PARA O PROGRAMA  *
+      *                           CORRESPONDENTE NA TABELA             *
+      *----------------------------------------------------------------*
+       2000-TALLY-AUDIT-LOG.
+           SET WS-RECON-IDX TO 1.
+           SEARCH WS-RECON-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-RECON-PROGRAM-ID (WS-RECON-IDX)
+                       = AUDIT-PROGRAM-ID
+                   ADD 1 TO WS-RECON-ACTUAL (WS-RECON-IDX)
+           END-SEARCH.
+           PERFORM 1200-READ-AUDIT THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-WRITE-REPORT - IMPRIME UMA LINHA DE CONTROLE POR       *
+      *                        PROGRAMA CADASTRADO EM EXPCTVOL         *
+      *----------------------------------------------------------------*
+       3000-WRITE-REPORT.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           STRING "RECONCILIACAO DIARIA - AUDITLOG  DATA: " WS-DATA-EXEC
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD.
+           WRITE RECON-RPT-RECORD.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           WRITE RECON-RPT-RECORD.
+           PERFORM 3100-WRITE-REPORT-LINE THRU 3100-EXIT
+               VARYING WS-RECON-IDX FROM 1 BY 1
+               UNTIL WS-RECON-IDX > WS-RECON-COUNT.
+       3000-EXIT.
+           EXIT.
+       3100-WRITE-REPORT-LINE.
+           IF WS-RECON-ACTUAL (WS-RECON-IDX) = ZERO
+               MOVE "** ALERTA - ZERO REGISTROS **" TO WS-RECON-STATUS
+           ELSE
+               IF WS-RECON-ACTUAL (WS-RECON-IDX) <
+                       WS-RECON-EXPECTED (WS-RECON-IDX)
+                   MOVE "ABAIXO DO VOLUME ESPERADO" TO WS-RECON-STATUS
+               ELSE
+                   MOVE "OK" TO WS-RECON-STATUS
+               END-IF
+           END-IF.
+           MOVE SPACES TO RECON-RPT-RECORD.
+           STRING "PROGRAMA: " WS-RECON-PROGRAM-ID (WS-RECON-IDX)
+               " ESPERADO: " WS-RECON-EXPECTED (WS-RECON-IDX)
+               " REAL: " WS-RECON-ACTUAL (WS-RECON-IDX)
+               " STATUS: " WS-RECON-STATUS
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD.
+           WRITE RECON-RPT-RECORD.
+       3100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE - ENCERRAMENTO DO PROGRAMA                   *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CLOSE AUDIT-FILE-IN
+                 EXPECT-FILE-IN
+                 RECON-RPT-OUT.
+       9999-EXIT.
+           EXIT.
+       END PROGRAM reconcil.

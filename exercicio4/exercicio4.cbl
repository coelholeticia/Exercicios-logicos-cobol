@@ -1,36 +1,654 @@
-      *Faça um Programa que peça as 4 notas bimestrais e mostre a média.
-
-       IDENTIFICATION DIVISION. 
+      *FACA UM PROGRAMA QUE PECA AS 4 NOTAS BIMESTRAIS E MOSTRE A MEDIA.
+      *
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  -------------------------------------------  *
+      *  2026-08-08 JLC   ROSTER BATCH MODE - MEDIA + APROVADO/REPROV  *
+      *  2026-08-08 JLC   ROSTIN NOW INDEXED - ADDED LOOKUP MODE (L)   *
+      *  2026-08-08 JLC   ADDED CHECKPOINT/RESTART FOR THE ROSTER JOB  *
+      *  2026-08-08 JLC   APPEND SHARED AUDIT-TRAIL RECORD AT END      *
+      *  2026-08-08 JLC   LOG NON-NUMERIC ACCEPT ENTRIES TO INPTERR    *
+      *  2026-08-08 JLC   ACCEPT RUN-DATE/OPERATOR VIA JCL PARM WHEN   *
+      *                   CHAINED FROM THE NIGHTLY BATCH DRIVER        *
+      *  2026-08-08 JLC   GOBACK INSTEAD OF STOP RUN SO THE PROGRAM    *
+      *                   CAN BE CALLED FROM THE MENU FRONT END        *
+      *  2026-08-08 JLC   WRITE STANDARD TRANSACTION RECORD TO TRANLOG *
+      *  2026-08-08 JLC   PER-TURMA SUBTOTAL LINES ON THE ROSTER RPT   *
+      *  2026-08-08 JLC   RESET EOF SWITCH AND TURMA TABLE AT BATCH    *
+      *                   START SO A SECOND MENU-INVOKED RUN IN THE    *
+      *                   SAME SESSION STARTS CLEAN; FLAG TURMA LINES  *
+      *                   WITH (PARTIAL-RESTART) WHEN THE BATCH PICKED *
+      *                   UP FROM A CHECKPOINT, SINCE STUDENTS READ    *
+      *                   BEFORE THE CHECKPOINT ARE NOT IN THE TABLE   *
+      *  2026-08-08 JLC   NOTAPARM/GRDCKPT/AUDITLOG/INPTERR/TRANLOG    *
+      *                   NOW OPTIONAL SO A FRESH ENVIRONMENT WITH NO  *
+      *                   PRIOR RUN DOES NOT ABEND ON OPEN; CHECK      *
+      *                   WS-ROSTER-STATUS AFTER OPENING ROSTIN AND    *
+      *                   FOLD TURMAS BEYOND THE 20-ENTRY TABLE INTO   *
+      *                   AN "OUTRAS TURMAS" OVERFLOW SUBTOTAL         *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. exercicio4.
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
-       77  WS-NOTA1             PIC 9(2)V9.
-       77  WS-NOTA2             PIC 9(2)V9.
-       77  WS-NOTA3             PIC 9(2)V9.
-       77  WS-NOTA4             PIC 9(2)V9.
-
-       77  WS-SOMA              PIC 9(3)V99.
-       77  WS-MEDIA             PIC 9(2)V9.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
+       AUTHOR. J L COELHO.
+       INSTALLATION. FOLHA DE PAGAMENTO - CPD.
+       DATE-WRITTEN. 2018-03-03.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE-IN ASSIGN TO ROSTIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROST-MATRICULA
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT RPT-FILE-OUT   ASSIGN TO GRADERPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE-IN   ASSIGN TO NOTAPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CKPT-FILE      ASSIGN TO GRDCKPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE-OUT ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ERROR-FILE-OUT ASSIGN TO INPTERR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRAN-FILE-OUT ASSIGN TO TRANLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE-IN.
+           COPY ROSTREC.
+       FD  RPT-FILE-OUT
+           RECORDING MODE IS F.
+       01  RPT-OUT-RECORD            PIC X(80).
+       FD  PARM-FILE-IN
+           RECORDING MODE IS F.
+       01  PARM-IN-RECORD.
+           05  PARM-NOTA-CORTE       PIC 9(02)V9.
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CKPT-ULTIMA-MATRICULA PIC 9(06).
+           05  CKPT-CONT-ALUNOS      PIC 9(05).
+           05  CKPT-SOMA-MEDIAS      PIC 9(07)V9.
+           05  CKPT-CONT-APROVADOS   PIC 9(05).
+           05  CKPT-CONT-REPROVADOS  PIC 9(05).
+       FD  AUDIT-FILE-OUT
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  ERROR-FILE-OUT
+           RECORDING MODE IS F.
+           COPY ERRREC.
+       FD  TRAN-FILE-OUT
+           RECORDING MODE IS F.
+           COPY TRANREC.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *        NOTAS DO ALUNO (MODO INTERATIVO)                        *
+      *----------------------------------------------------------------*
+       77  WS-NOTA1                  PIC 9(02)V9.
+       77  WS-NOTA2                  PIC 9(02)V9.
+       77  WS-NOTA3                  PIC 9(02)V9.
+       77  WS-NOTA4                  PIC 9(02)V9.
+      *----------------------------------------------------------------*
+      *        ACUMULADORES E RESULTADO                                *
+      *----------------------------------------------------------------*
+       77  WS-SOMA                   PIC 9(03)V99.
+       77  WS-MEDIA                  PIC 9(02)V9.
+       77  WS-STATUS                 PIC X(09) VALUE SPACES.
+       77  WS-NOTA-CORTE             PIC 9(02)V9 VALUE ZERO.
+       77  WS-NOTA-CORTE-DEFAULT     PIC 9(02)V9 VALUE 6.0.
+      *----------------------------------------------------------------*
+      *        TOTAIS DE CONTROLE DO LOTE (TRAILER)                    *
+      *----------------------------------------------------------------*
+       77  WS-CONT-ALUNOS            PIC 9(05) VALUE ZERO.
+       77  WS-SOMA-MEDIAS            PIC 9(07)V9 VALUE ZERO.
+       77  WS-MEDIA-GERAL            PIC 9(02)V9 VALUE ZERO.
+       77  WS-CONT-APROVADOS         PIC 9(05) VALUE ZERO.
+       77  WS-CONT-REPROVADOS        PIC 9(05) VALUE ZERO.
+      *----------------------------------------------------------------*
+      *        SUBTOTAIS POR TURMA (CONTROLE POR QUEBRA)               *
+      *        O ROSTIN E LIDO EM ORDEM DE MATRICULA (CHAVE DO ARQUIVO *
+      *        INDEXADO), NAO DE TURMA, ENTAO OS SUBTOTAIS SAO         *
+      *        ACUMULADOS EM UMA TABELA POR TURMA EM VEZ DE UMA        *
+      *        QUEBRA DE CONTROLE CLASSICA SOBRE REGISTROS CONTIGUOS   *
+      *----------------------------------------------------------------*
+       01  WS-TURMA-TABLE.
+           05  WS-TURMA-ENTRY OCCURS 20 TIMES INDEXED BY WS-TURMA-IDX.
+               10  WS-TURMA-CODE         PIC X(04).
+               10  WS-TURMA-CONT         PIC 9(05) VALUE ZERO.
+               10  WS-TURMA-SOMA-MEDIAS  PIC 9(07)V9 VALUE ZERO.
+       77  WS-TURMA-COUNT             PIC 9(02) VALUE ZERO.
+       77  WS-TURMA-MEDIA             PIC 9(02)V9 VALUE ZERO.
+       77  WS-TURMA-NOTE              PIC X(18) VALUE SPACES.
+       77  WS-RESTARTED-SW            PIC X(01) VALUE 'N'.
+           88  WS-WAS-RESTARTED           VALUE 'Y'.
+       77  WS-TURMA-OVFL-CONT         PIC 9(05) VALUE ZERO.
+       77  WS-TURMA-OVFL-SOMA         PIC 9(07)V9 VALUE ZERO.
+       77  WS-TURMA-OVFL-MEDIA        PIC 9(02)V9 VALUE ZERO.
+       77  WS-TURMA-OVFL-SW           PIC X(01) VALUE 'N'.
+           88  WS-TURMA-HAS-OVERFLOW      VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *        COUNTERS AND SWITCHES                                   *
+      *----------------------------------------------------------------*
+       77  WS-RUN-MODE               PIC X(01) VALUE 'I'.
+           88  WS-MODE-INTERATIVO        VALUE 'I'.
+           88  WS-MODE-BATCH             VALUE 'B'.
+           88  WS-MODE-LOOKUP            VALUE 'L'.
+       77  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WS-EOF                    VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *        CONSULTA INDEXADA (MODO LOOKUP)                         *
+      *----------------------------------------------------------------*
+       77  WS-ROSTER-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-ROSTER-OK              VALUE "00".
+       77  WS-LOOKUP-MATRICULA       PIC 9(06) VALUE ZERO.
+      *----------------------------------------------------------------*
+      *        CHECKPOINT/RESTART DO LOTE                              *
+      *----------------------------------------------------------------*
+       77  WS-CKPT-INTERVALO         PIC 9(03) VALUE 50.
+       77  WS-CKPT-QUOCIENTE         PIC 9(05) VALUE ZERO.
+       77  WS-CKPT-RESTO             PIC 9(03) VALUE ZERO.
+       77  WS-LAST-MATRICULA-CKPT    PIC 9(06) VALUE ZERO.
+      *----------------------------------------------------------------*
+      *        TRILHA DE AUDITORIA                                     *
+      *----------------------------------------------------------------*
+       77  WS-OPERATOR-ID            PIC X(08) VALUE SPACES.
+       77  WS-LOOKUP-FOUND-SW        PIC X(01) VALUE 'N'.
+           88  WS-LOOKUP-FOUND           VALUE 'Y'.
+       77  WS-VALID-SW               PIC X(01) VALUE 'N'.
+           88  WS-ENTRADA-VALIDA         VALUE 'Y'.
+       77  WS-ERR-FIELD-NAME         PIC X(15) VALUE SPACES.
+       77  WS-ERR-BAD-VALUE          PIC X(15) VALUE SPACES.
+       77  WS-EFFECTIVE-RUNDATE      PIC 9(08) VALUE ZERO.
+       LINKAGE SECTION.
+           COPY RUNPARM.
+       PROCEDURE DIVISION USING RUN-PARM-AREA.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - CONTROLA O FLUXO GERAL DO PROGRAMA          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           EVALUATE TRUE
+               WHEN WS-MODE-BATCH
+                   PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+               WHEN WS-MODE-LOOKUP
+                   PERFORM 3000-PROCESS-LOOKUP THRU 3000-EXIT
+               WHEN OTHER
+                   PERFORM 2500-PROCESS-INTERATIVO THRU 2500-EXIT
+           END-EVALUATE.
+           PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+           PERFORM 8050-WRITE-TRAN-LOG THRU 8050-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - LE PARAMETRO DE NOTA DE CORTE E SELECIONA *
+      *    O MODO DE EXECUCAO                                          *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1100-READ-PARM THRU 1100-EXIT.
+           IF RUN-PARM-LEN > ZERO
+               MOVE 'B' TO WS-RUN-MODE
+               MOVE RUN-PARM-OPERATOR TO WS-OPERATOR-ID
+               MOVE RUN-PARM-RUNDATE TO WS-EFFECTIVE-RUNDATE
+           ELSE
+               DISPLAY "EXERCICIO4 - MODO (I-INTER B-BATCH L-CONSULTA):"
+               ACCEPT WS-RUN-MODE
+               DISPLAY "OPERATOR ID: "
+               ACCEPT WS-OPERATOR-ID
+               ACCEPT WS-EFFECTIVE-RUNDATE FROM DATE YYYYMMDD
+           END-IF.
+       1000-EXIT.
+           EXIT.
+       1100-READ-PARM.
+           OPEN INPUT PARM-FILE-IN.
+           READ PARM-FILE-IN
+               AT END
+                   MOVE WS-NOTA-CORTE-DEFAULT TO WS-NOTA-CORTE
+               NOT AT END
+                   MOVE PARM-NOTA-CORTE TO WS-NOTA-CORTE
+           END-READ.
+           CLOSE PARM-FILE-IN.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-PROCESS-BATCH - LE ROSTIN, GRAVA RELATORIO GRADERPT    *
+      *----------------------------------------------------------------*
+       2000-PROCESS-BATCH.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE 'N' TO WS-RESTARTED-SW.
+           MOVE ZERO TO WS-CONT-ALUNOS.
+           MOVE ZERO TO WS-SOMA-MEDIAS.
+           MOVE ZERO TO WS-CONT-APROVADOS.
+           MOVE ZERO TO WS-CONT-REPROVADOS.
+           MOVE ZERO TO WS-TURMA-COUNT.
+           MOVE 'N' TO WS-TURMA-OVFL-SW.
+           MOVE ZERO TO WS-TURMA-OVFL-CONT.
+           MOVE ZERO TO WS-TURMA-OVFL-SOMA.
+           PERFORM 2010-CLEAR-TURMA-TABLE THRU 2010-EXIT
+               VARYING WS-TURMA-IDX FROM 1 BY 1
+               UNTIL WS-TURMA-IDX > 20.
+           PERFORM 2050-READ-CHECKPOINT THRU 2050-EXIT.
+           OPEN INPUT  ROSTER-FILE-IN
+                OUTPUT RPT-FILE-OUT.
+           IF NOT WS-ROSTER-OK
+               DISPLAY "*** ROSTIN NAO PUDE SER ABERTO - STATUS: "
+                   WS-ROSTER-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           IF NOT WS-EOF AND WS-LAST-MATRICULA-CKPT > ZERO
+               MOVE WS-LAST-MATRICULA-CKPT TO ROST-MATRICULA
+               START ROSTER-FILE-IN KEY > ROST-MATRICULA
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-SW
+               END-START
+           END-IF.
+           IF NOT WS-EOF
+               PERFORM 2100-READ-ROSTER THRU 2100-EXIT
+           END-IF.
+           PERFORM 2200-BATCH-LOOP THRU 2200-EXIT
+               UNTIL WS-EOF.
+           PERFORM 2600-WRITE-TRAILER THRU 2600-EXIT.
+           PERFORM 2800-CLEAR-CHECKPOINT THRU 2800-EXIT.
+           CLOSE ROSTER-FILE-IN
+                 RPT-FILE-OUT.
+       2000-EXIT.
+           EXIT.
+       2010-CLEAR-TURMA-TABLE.
+           MOVE SPACES TO WS-TURMA-CODE (WS-TURMA-IDX).
+           MOVE ZERO   TO WS-TURMA-CONT (WS-TURMA-IDX).
+           MOVE ZERO   TO WS-TURMA-SOMA-MEDIAS (WS-TURMA-IDX).
+       2010-EXIT.
+           EXIT.
+       2050-READ-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-MATRICULA-CKPT.
+           OPEN INPUT CKPT-FILE.
+           READ CKPT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-ULTIMA-MATRICULA TO WS-LAST-MATRICULA-CKPT
+                   MOVE CKPT-CONT-ALUNOS      TO WS-CONT-ALUNOS
+                   MOVE CKPT-SOMA-MEDIAS      TO WS-SOMA-MEDIAS
+                   MOVE CKPT-CONT-APROVADOS   TO WS-CONT-APROVADOS
+                   MOVE CKPT-CONT-REPROVADOS  TO WS-CONT-REPROVADOS
+                   MOVE 'Y' TO WS-RESTARTED-SW
+           END-READ.
+           CLOSE CKPT-FILE.
+       2050-EXIT.
+           EXIT.
+       2100-READ-ROSTER.
+           READ ROSTER-FILE-IN NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2200-BATCH-LOOP.
+           PERFORM 2300-CALC-MEDIA THRU 2300-EXIT.
+           IF WS-MEDIA >= WS-NOTA-CORTE
+               ADD 1 TO WS-CONT-APROVADOS
+           ELSE
+               ADD 1 TO WS-CONT-REPROVADOS
+           END-IF.
+           ADD 1 TO WS-CONT-ALUNOS.
+           ADD WS-MEDIA TO WS-SOMA-MEDIAS.
+           PERFORM 2350-ACCUM-TURMA THRU 2350-EXIT.
+           PERFORM 2400-WRITE-RPT-LINE THRU 2400-EXIT.
+           DIVIDE WS-CONT-ALUNOS BY WS-CKPT-INTERVALO
+               GIVING WS-CKPT-QUOCIENTE
+               REMAINDER WS-CKPT-RESTO.
+           IF WS-CKPT-RESTO = ZERO
+               PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+           END-IF.
+           PERFORM 2100-READ-ROSTER THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+       2300-CALC-MEDIA.
+           COMPUTE WS-SOMA = ROST-NOTA1 + ROST-NOTA2 + ROST-NOTA3
+                            + ROST-NOTA4.
+           COMPUTE WS-MEDIA = WS-SOMA / 4.
+           IF WS-MEDIA >= WS-NOTA-CORTE
+               MOVE "APROVADO " TO WS-STATUS
+           ELSE
+               MOVE "REPROVADO" TO WS-STATUS
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2350-ACCUM-TURMA - ACUMULA A MEDIA DO ALUNO NA TABELA DE    *
+      *                       SUBTOTAIS DA TURMA CORRESPONDENTE        *
+      *----------------------------------------------------------------*
+       2350-ACCUM-TURMA.
+           SET WS-TURMA-IDX TO 1.
+           SEARCH WS-TURMA-ENTRY
+               AT END
+                   PERFORM 2360-NEW-TURMA THRU 2360-EXIT
+               WHEN WS-TURMA-CODE (WS-TURMA-IDX) = ROST-TURMA
+                   ADD 1 TO WS-TURMA-CONT (WS-TURMA-IDX)
+                   ADD WS-MEDIA TO WS-TURMA-SOMA-MEDIAS (WS-TURMA-IDX)
+           END-SEARCH.
+       2350-EXIT.
+           EXIT.
+       2360-NEW-TURMA.
+           IF WS-TURMA-COUNT < 20
+               ADD 1 TO WS-TURMA-COUNT
+               MOVE ROST-TURMA TO WS-TURMA-CODE (WS-TURMA-COUNT)
+               MOVE 1 TO WS-TURMA-CONT (WS-TURMA-COUNT)
+               MOVE WS-MEDIA TO WS-TURMA-SOMA-MEDIAS (WS-TURMA-COUNT)
+           ELSE
+               MOVE 'Y' TO WS-TURMA-OVFL-SW
+               ADD 1 TO WS-TURMA-OVFL-CONT
+               ADD WS-MEDIA TO WS-TURMA-OVFL-SOMA
+           END-IF.
+       2360-EXIT.
+           EXIT.
+       2400-WRITE-RPT-LINE.
+           MOVE SPACES TO RPT-OUT-RECORD.
+           STRING ROST-MATRICULA " " ROST-NOME " MEDIA: " WS-MEDIA
+               " " WS-STATUS
+               DELIMITED BY SIZE INTO RPT-OUT-RECORD.
+           WRITE RPT-OUT-RECORD.
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2600-WRITE-TRAILER - TOTAIS DE CONTROLE DO LOTE             *
+      *----------------------------------------------------------------*
+       2600-WRITE-TRAILER.
+           IF WS-CONT-ALUNOS > ZERO
+               COMPUTE WS-MEDIA-GERAL = WS-SOMA-MEDIAS / WS-CONT-ALUNOS
+           END-IF.
+           MOVE SPACES TO RPT-OUT-RECORD.
+           STRING "TRAILER ALUNOS: " WS-CONT-ALUNOS
+               " MEDIA GERAL: " WS-MEDIA-GERAL
+               " APROVADOS: " WS-CONT-APROVADOS
+               " REPROVADOS: " WS-CONT-REPROVADOS
+               DELIMITED BY SIZE INTO RPT-OUT-RECORD.
+           WRITE RPT-OUT-RECORD.
+           PERFORM 2650-WRITE-TURMA-LINE THRU 2650-EXIT
+               VARYING WS-TURMA-IDX FROM 1 BY 1
+               UNTIL WS-TURMA-IDX > WS-TURMA-COUNT.
+           IF WS-TURMA-HAS-OVERFLOW
+               PERFORM 2660-WRITE-TURMA-OVERFLOW THRU 2660-EXIT
+           END-IF.
+       2600-EXIT.
+           EXIT.
+       2650-WRITE-TURMA-LINE.
+           COMPUTE WS-TURMA-MEDIA =
+               WS-TURMA-SOMA-MEDIAS (WS-TURMA-IDX)
+               / WS-TURMA-CONT (WS-TURMA-IDX).
+           IF WS-WAS-RESTARTED
+               MOVE "(PARTIAL-RESTART)" TO WS-TURMA-NOTE
+           ELSE
+               MOVE SPACES TO WS-TURMA-NOTE
+           END-IF.
+           MOVE SPACES TO RPT-OUT-RECORD.
+           STRING "TURMA: " WS-TURMA-CODE (WS-TURMA-IDX)
+               " ALUNOS: " WS-TURMA-CONT (WS-TURMA-IDX)
+               " MEDIA TURMA: " WS-TURMA-MEDIA
+               " " WS-TURMA-NOTE
+               DELIMITED BY SIZE INTO RPT-OUT-RECORD.
+           WRITE RPT-OUT-RECORD.
+       2650-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2660-WRITE-TURMA-OVERFLOW - SUBTOTAL DAS TURMAS ALEM DAS 20 *
+      *                        QUE CABEM NA TABELA WS-TURMA-TABLE      *
+      *----------------------------------------------------------------*
+       2660-WRITE-TURMA-OVERFLOW.
+           COMPUTE WS-TURMA-OVFL-MEDIA =
+               WS-TURMA-OVFL-SOMA / WS-TURMA-OVFL-CONT.
+           MOVE SPACES TO RPT-OUT-RECORD.
+           STRING "OUTRAS TURMAS (ALEM DE 20): ALUNOS: "
+               WS-TURMA-OVFL-CONT
+               " MEDIA: " WS-TURMA-OVFL-MEDIA
+               DELIMITED BY SIZE INTO RPT-OUT-RECORD.
+           WRITE RPT-OUT-RECORD.
+       2660-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2700-WRITE-CHECKPOINT - GRAVA GRDCKPT A CADA N ALUNOS       *
+      *----------------------------------------------------------------*
+       2700-WRITE-CHECKPOINT.
+           MOVE ROST-MATRICULA        TO CKPT-ULTIMA-MATRICULA.
+           MOVE WS-CONT-ALUNOS        TO CKPT-CONT-ALUNOS.
+           MOVE WS-SOMA-MEDIAS        TO CKPT-SOMA-MEDIAS.
+           MOVE WS-CONT-APROVADOS     TO CKPT-CONT-APROVADOS.
+           MOVE WS-CONT-REPROVADOS    TO CKPT-CONT-REPROVADOS.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2800-CLEAR-CHECKPOINT - LIMPA GRDCKPT NO FIM DO LOTE OK     *
+      *----------------------------------------------------------------*
+       2800-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+       2800-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-PROCESS-LOOKUP - CONSULTA UM ALUNO PELA MATRICULA      *
+      *----------------------------------------------------------------*
+       3000-PROCESS-LOOKUP.
+           MOVE 'N' TO WS-LOOKUP-FOUND-SW.
+           OPEN INPUT ROSTER-FILE-IN.
+           IF WS-ROSTER-OK
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 3050-ACCEPT-MATRICULA THRU 3050-EXIT
+                   UNTIL WS-ENTRADA-VALIDA
+               MOVE WS-LOOKUP-MATRICULA TO ROST-MATRICULA
+               READ ROSTER-FILE-IN
+                   INVALID KEY
+                       DISPLAY "MATRICULA NAO ENCONTRADA: "
+                           WS-LOOKUP-MATRICULA
+                   NOT INVALID KEY
+                       PERFORM 3100-SHOW-ALUNO THRU 3100-EXIT
+               END-READ
+           ELSE
+               DISPLAY "*** ROSTIN NAO PUDE SER ABERTO - STATUS: "
+                   WS-ROSTER-STATUS
+           END-IF.
+           CLOSE ROSTER-FILE-IN.
+       3000-EXIT.
+           EXIT.
+       3050-ACCEPT-MATRICULA.
+           DISPLAY "DIGITE A MATRICULA: ".
+           ACCEPT WS-LOOKUP-MATRICULA.
+           IF WS-LOOKUP-MATRICULA IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE UM NUMERO ***"
+               MOVE "WS-LOOKUP-MATR" TO WS-ERR-FIELD-NAME
+               MOVE WS-LOOKUP-MATRICULA TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       3050-EXIT.
+           EXIT.
+       3100-SHOW-ALUNO.
+           MOVE 'Y' TO WS-LOOKUP-FOUND-SW.
+           PERFORM 2300-CALC-MEDIA THRU 2300-EXIT.
+           DISPLAY "MATRICULA: " ROST-MATRICULA " NOME: " ROST-NOME.
+           DISPLAY "MEDIA: " WS-MEDIA " STATUS: " WS-STATUS.
+       3100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2500-PROCESS-INTERATIVO - UM ALUNO DIGITADO NO CONSOLE      *
+      *----------------------------------------------------------------*
+       2500-PROCESS-INTERATIVO.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 2510-ACCEPT-NOTA1 THRU 2510-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 2520-ACCEPT-NOTA2 THRU 2520-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 2530-ACCEPT-NOTA3 THRU 2530-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 2540-ACCEPT-NOTA4 THRU 2540-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+           COMPUTE WS-SOMA = WS-NOTA1 + WS-NOTA2 + WS-NOTA3 + WS-NOTA4.
+           COMPUTE WS-MEDIA = WS-SOMA / 4.
+           IF WS-MEDIA >= WS-NOTA-CORTE
+               MOVE "APROVADO " TO WS-STATUS
+           ELSE
+               MOVE "REPROVADO" TO WS-STATUS
+           END-IF.
+           DISPLAY "A MEDIA DO ALUNO E: " WS-MEDIA " - " WS-STATUS.
+       2500-EXIT.
+           EXIT.
+       2510-ACCEPT-NOTA1.
            DISPLAY "DIGITE A PRIMEIRA NOTA: ".
            ACCEPT WS-NOTA1.
-           DISPLAY "DIGTE A SEGUNDA NOTA: ".
+           IF WS-NOTA1 IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE UM NUMERO ***"
+               MOVE "WS-NOTA1" TO WS-ERR-FIELD-NAME
+               MOVE WS-NOTA1 TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2510-EXIT.
+           EXIT.
+       2520-ACCEPT-NOTA2.
+           DISPLAY "DIGITE A SEGUNDA NOTA: ".
            ACCEPT WS-NOTA2.
-           DISPLAY "DIGITE A TERCEIRA NOTA".
-           ACCEPT WS-NOTA3. 
-           DISPLAY "DIGITE A QUARTA NOTA".
+           IF WS-NOTA2 IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE UM NUMERO ***"
+               MOVE "WS-NOTA2" TO WS-ERR-FIELD-NAME
+               MOVE WS-NOTA2 TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2520-EXIT.
+           EXIT.
+       2530-ACCEPT-NOTA3.
+           DISPLAY "DIGITE A TERCEIRA NOTA: ".
+           ACCEPT WS-NOTA3.
+           IF WS-NOTA3 IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE UM NUMERO ***"
+               MOVE "WS-NOTA3" TO WS-ERR-FIELD-NAME
+               MOVE WS-NOTA3 TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2530-EXIT.
+           EXIT.
+       2540-ACCEPT-NOTA4.
+           DISPLAY "DIGITE A QUARTA NOTA: ".
            ACCEPT WS-NOTA4.
-
-           COMPUTE WS-SOMA  = WS-NOTA1 + WS-NOTA2 + WS-NOTA3 + WS-NOTA4.
-           COMPUTE WS-MEDIA = WS-SOMA /4 .
-
-           DISPLAY "A MEDIDA DO ALUNO E: " WS-MEDIA .
-
-
-
-
-       END PROGRAM exercicio4.
\ No newline at end of file
+           IF WS-NOTA4 IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE UM NUMERO ***"
+               MOVE "WS-NOTA4" TO WS-ERR-FIELD-NAME
+               MOVE WS-NOTA4 TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2540-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8000-WRITE-AUDIT-LOG - GRAVA REGISTRO NA TRILHA DE          *
+      *                           AUDITORIA COMPARTILHADA (AUDITLOG)   *
+      *----------------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE "EXERCICIO4" TO AUDIT-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE WS-EFFECTIVE-RUNDATE TO AUDIT-DATA.
+           ACCEPT AUDIT-HORA FROM TIME.
+           EVALUATE TRUE
+               WHEN WS-MODE-BATCH
+                   STRING "ALUNOS PROCESSADOS: " WS-CONT-ALUNOS
+                       DELIMITED BY SIZE INTO AUDIT-INPUT-VALUES
+                   STRING "MEDIA GERAL: " WS-MEDIA-GERAL
+                       DELIMITED BY SIZE INTO AUDIT-RESULT
+               WHEN WS-MODE-LOOKUP
+                   STRING "MATRICULA: " WS-LOOKUP-MATRICULA
+                       DELIMITED BY SIZE INTO AUDIT-INPUT-VALUES
+                   IF WS-LOOKUP-FOUND
+                       STRING "MEDIA: " WS-MEDIA " " WS-STATUS
+                           DELIMITED BY SIZE INTO AUDIT-RESULT
+                   ELSE
+                       MOVE "NAO ENCONTRADO" TO AUDIT-RESULT
+                   END-IF
+               WHEN OTHER
+                   STRING "NOTAS: " WS-NOTA1 " " WS-NOTA2 " "
+                       WS-NOTA3 " " WS-NOTA4
+                       DELIMITED BY SIZE INTO AUDIT-INPUT-VALUES
+                   STRING "MEDIA: " WS-MEDIA " " WS-STATUS
+                       DELIMITED BY SIZE INTO AUDIT-RESULT
+           END-EVALUATE.
+           OPEN EXTEND AUDIT-FILE-OUT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE-OUT.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8050-WRITE-TRAN-LOG - GRAVA REGISTRO PADRAO DE TRANSACAO    *
+      *                          NO ARQUIVO COMPARTILHADO (TRANLOG)    *
+      *----------------------------------------------------------------*
+       8050-WRITE-TRAN-LOG.
+           MOVE SPACES TO TRAN-RECORD.
+           MOVE "EXERCICIO4" TO TRAN-PROGRAM-ID.
+           MOVE ZERO TO TRAN-INPUT-FIELDS.
+           EVALUATE TRUE
+               WHEN WS-MODE-BATCH
+                   MOVE WS-CONT-ALUNOS TO TRAN-INPUT-1
+                   MOVE WS-MEDIA-GERAL TO TRAN-RESULT
+               WHEN WS-MODE-LOOKUP
+                   MOVE WS-LOOKUP-MATRICULA TO TRAN-INPUT-1
+                   IF WS-LOOKUP-FOUND
+                       MOVE WS-MEDIA TO TRAN-RESULT
+                   ELSE
+                       MOVE ZERO TO TRAN-RESULT
+                   END-IF
+               WHEN OTHER
+                   MOVE WS-NOTA1 TO TRAN-INPUT-1
+                   MOVE WS-NOTA2 TO TRAN-INPUT-2
+                   MOVE WS-NOTA3 TO TRAN-INPUT-3
+                   MOVE WS-NOTA4 TO TRAN-INPUT-4
+                   MOVE WS-MEDIA TO TRAN-RESULT
+           END-EVALUATE.
+           MOVE WS-EFFECTIVE-RUNDATE TO TRAN-DATA.
+           ACCEPT TRAN-HORA FROM TIME.
+           OPEN EXTEND TRAN-FILE-OUT.
+           WRITE TRAN-RECORD.
+           CLOSE TRAN-FILE-OUT.
+       8050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8100-WRITE-ERROR-LOG - GRAVA ENTRADA INVALIDA EM INPTERR    *
+      *----------------------------------------------------------------*
+       8100-WRITE-ERROR-LOG.
+           MOVE SPACES TO ERROR-RECORD.
+           MOVE "EXERCICIO4" TO ERROR-PROGRAM-ID.
+           MOVE WS-ERR-FIELD-NAME TO ERROR-FIELD-NAME.
+           MOVE WS-ERR-BAD-VALUE TO ERROR-BAD-VALUE.
+           MOVE WS-EFFECTIVE-RUNDATE TO ERROR-DATA.
+           ACCEPT ERROR-HORA FROM TIME.
+           OPEN EXTEND ERROR-FILE-OUT.
+           WRITE ERROR-RECORD.
+           CLOSE ERROR-FILE-OUT.
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE - ENCERRAMENTO DO PROGRAMA                   *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CONTINUE.
+       9999-EXIT.
+           EXIT.
+       END PROGRAM exercicio4.

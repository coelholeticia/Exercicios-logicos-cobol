@@ -0,0 +1,80 @@
+//NIGHTRUN JOB (ACCTG),'CPD BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  NIGHTRUN - LOTE NOTURNO DA FOLHA DE PAGAMENTO - CPD           *
+//*  EXECUTA OS QUATRO PROGRAMAS DE EXERCICIO EM SEQUENCIA, TODOS  *
+//*  COMPARTILHANDO A MESMA DATA DE PROCESSAMENTO E O MESMO CODIGO *
+//*  DE OPERADOR, RECEBIDOS POR PARM=.                              *
+//*                                                                 *
+//*  MODIFICATION HISTORY                                           *
+//*  DATE       INIT  DESCRIPTION                                   *
+//*  ---------- ----  --------------------------------------------  *
+//*  2026-08-08 JLC   JOB INICIAL - PASSOS ENCADEADOS PARA          *
+//*                   EXERCICIO2, EXERCICIO3, EXERCICIO4 E EXERC5   *
+//*  2026-08-08 JLC   CORRIGIDO PARM= (16 BYTES, NAO 24) E           *
+//*                   ADICIONADAS DDs TRANLOG/GLEXTRCT FALTANTES;   *
+//*                   GRDCKPT AGORA MOD/CATLG/KEEP PARA SOBREVIVER  *
+//*                   A REEXECUCOES E A UM ABEND NO MEIO DO PASSO   *
+//*  2026-08-08 JLC   AUDITLOG/INPTERR/TRANLOG/GLEXTRCT AGORA COM   *
+//*                   SPACE=/UNIT= PARA QUE O ALOCADOR CRIE O       *
+//*                   DATASET NA PRIMEIRA EXECUCAO, EM VEZ DE       *
+//*                   FALHAR PORQUE DISP=MOD SOZINHO NAO ALOCA UM   *
+//*                   DATASET NOVO                                  *
+//*----------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=EXERCICIO2,PARM='20260808OPER0001'
+//NUMIN    DD   DSN=CPD.BATCH.NUMIN,DISP=SHR
+//NUMRPT   DD   DSN=CPD.BATCH.NUMRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD   DSN=CPD.BATCH.AUDITLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//INPTERR  DD   DSN=CPD.BATCH.INPTERR,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANLOG  DD   DSN=CPD.BATCH.TRANLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=EXERCICIO3,PARM='20260808OPER0001'
+//ADDIN    DD   DSN=CPD.BATCH.ADDIN,DISP=SHR
+//ADDRPT   DD   DSN=CPD.BATCH.ADDRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD   DSN=CPD.BATCH.AUDITLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//INPTERR  DD   DSN=CPD.BATCH.INPTERR,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANLOG  DD   DSN=CPD.BATCH.TRANLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GLEXTRCT DD   DSN=CPD.BATCH.GLEXTRCT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=EXERCICIO4,PARM='20260808OPER0001'
+//NOTAPARM DD   DSN=CPD.BATCH.NOTAPARM,DISP=SHR
+//ROSTIN   DD   DSN=CPD.BATCH.ROSTIN,DISP=SHR
+//GRADERPT DD   DSN=CPD.BATCH.GRADERPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRDCKPT  DD   DSN=CPD.BATCH.GRDCKPT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITLOG DD   DSN=CPD.BATCH.AUDITLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//INPTERR  DD   DSN=CPD.BATCH.INPTERR,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANLOG  DD   DSN=CPD.BATCH.TRANLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=EXERC5,PARM='20260808OPER0001'
+//CONVRPT  DD   DSN=CPD.BATCH.CONVRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD   DSN=CPD.BATCH.AUDITLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//INPTERR  DD   DSN=CPD.BATCH.INPTERR,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TRANLOG  DD   DSN=CPD.BATCH.TRANLOG,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD   *
+2.50
+1
+F
+/*
+//SYSOUT   DD   SYSOUT=*

@@ -1,26 +1,305 @@
-      *Faça um Programa que peça dois números e imprima a soma.
-       
-       IDENTIFICATION DIVISION. 
+      *FACA UM PROGRAMA QUE PECA DOIS NUMEROS E IMPRIMA A SOMA.
+      *
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  -------------------------------------------  *
+      *  2026-08-08 JLC   ADDING-MACHINE TAPE - RUNNING SUBTOTAL/TOTAL *
+      *  2026-08-08 JLC   APPEND SHARED AUDIT-TRAIL RECORD AT END      *
+      *  2026-08-08 JLC   LOG NON-NUMERIC ACCEPT ENTRIES TO INPTERR    *
+      *  2026-08-08 JLC   ACCEPT RUN-DATE/OPERATOR VIA JCL PARM WHEN   *
+      *                   CHAINED FROM THE NIGHTLY BATCH DRIVER        *
+      *  2026-08-08 JLC   GOBACK INSTEAD OF STOP RUN SO THE PROGRAM    *
+      *                   CAN BE CALLED FROM THE MENU FRONT END        *
+      *  2026-08-08 JLC   WRITE STANDARD TRANSACTION RECORD TO TRANLOG *
+      *  2026-08-08 JLC   WRITE GL EXTRACT RECORD FROM THE DAY'S TOTAL *
+      *  2026-08-08 JLC   RESET WS-EOF-SW AT BATCH START SO A SECOND   *
+      *                   MENU-INVOKED RUN IN THE SAME SESSION DOES    *
+      *                   NOT SEE STALE END-OF-FILE                    *
+      *  2026-08-08 JLC   AUDITLOG/INPTERR/TRANLOG/GLEXTRCT NOW        *
+      *                   OPTIONAL SO A FRESH ENVIRONMENT WITH NO      *
+      *                   PRIOR RUN DOES NOT ABEND OPENING THEM        *
+      *  2026-08-08 JLC   WIDENED WS-SOMA TO 7 DIGITS (MATCHING        *
+      *                   GL-AMOUNT/TRAN-RESULT CAPACITY) AND ADDED    *
+      *                   ON SIZE ERROR SO A VERY LONG ADDIN FILE      *
+      *                   LOGS AN OVERFLOW INSTEAD OF WRAPPING THE     *
+      *                   RUNNING TOTAL SILENTLY                       *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. exercicio3.
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
-       77  WS-NUMERO1           PIC 9(2).
-       77  WS-NUMERO2           PIC 9(2).
-
-       77  WS-SOMA              PIC 9(3).
-
-       PROCEDURE DIVISION. 
-       MAIN-PROCEDURE.
-           DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
+       AUTHOR. J L COELHO.
+       INSTALLATION. FOLHA DE PAGAMENTO - CPD.
+       DATE-WRITTEN. 2018-03-02.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-FILE-IN  ASSIGN TO ADDIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAPE-RPT-OUT ASSIGN TO ADDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE-OUT ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ERROR-FILE-OUT ASSIGN TO INPTERR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRAN-FILE-OUT ASSIGN TO TRANLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GL-FILE-OUT   ASSIGN TO GLEXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-FILE-IN
+           RECORDING MODE IS F.
+       01  ADD-IN-RECORD.
+           05  ADD-IN-VALUE          PIC 9(03).
+       FD  TAPE-RPT-OUT
+           RECORDING MODE IS F.
+       01  TAPE-RPT-RECORD           PIC X(80).
+       FD  AUDIT-FILE-OUT
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+       FD  ERROR-FILE-OUT
+           RECORDING MODE IS F.
+           COPY ERRREC.
+       FD  TRAN-FILE-OUT
+           RECORDING MODE IS F.
+           COPY TRANREC.
+       FD  GL-FILE-OUT
+           RECORDING MODE IS F.
+      *----------------------------------------------------------------*
+      *        REGISTRO NO FORMATO ESPERADO PELA INTERFACE DO RAZAO   *
+      *----------------------------------------------------------------*
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-CODE       PIC X(06).
+           05  GL-AMOUNT             PIC 9(07)V99.
+           05  GL-RUN-DATE           PIC 9(08).
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *        COUNTERS AND SWITCHES                                   *
+      *----------------------------------------------------------------*
+       77  WS-NUMERO1                PIC 9(03) VALUE ZERO.
+       77  WS-SOMA                   PIC 9(07) VALUE ZERO.
+       77  WS-CONT                   PIC 9(04) VALUE ZERO.
+       77  WS-RUN-MODE               PIC X(01) VALUE 'I'.
+           88  WS-MODE-INTERATIVO        VALUE 'I'.
+           88  WS-MODE-BATCH             VALUE 'B'.
+       77  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WS-EOF                    VALUE 'Y'.
+       77  WS-OPERATOR-ID             PIC X(08) VALUE SPACES.
+       77  WS-VALID-SW                PIC X(01) VALUE 'N'.
+           88  WS-ENTRADA-VALIDA          VALUE 'Y'.
+       77  WS-ERR-FIELD-NAME          PIC X(15) VALUE SPACES.
+       77  WS-ERR-BAD-VALUE           PIC X(15) VALUE SPACES.
+       77  WS-EFFECTIVE-RUNDATE       PIC 9(08) VALUE ZERO.
+       77  WS-GL-ACCOUNT-CODE         PIC X(06) VALUE "400100".
+       LINKAGE SECTION.
+           COPY RUNPARM.
+       PROCEDURE DIVISION USING RUN-PARM-AREA.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - CONTROLA O FLUXO GERAL DO PROGRAMA          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-MODE-BATCH
+               PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+           ELSE
+               PERFORM 2500-PROCESS-INTERATIVO THRU 2500-EXIT
+           END-IF.
+           PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+           PERFORM 8050-WRITE-TRAN-LOG THRU 8050-EXIT.
+           PERFORM 8060-WRITE-GL-EXTRACT THRU 8060-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - ZERA ACUMULADORES E SELECIONA O MODO      *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-SOMA.
+           MOVE ZERO TO WS-CONT.
+           IF RUN-PARM-LEN > ZERO
+               MOVE 'B' TO WS-RUN-MODE
+               MOVE RUN-PARM-OPERATOR TO WS-OPERATOR-ID
+               MOVE RUN-PARM-RUNDATE TO WS-EFFECTIVE-RUNDATE
+           ELSE
+               DISPLAY "EXERCICIO3 - MODO (I-INTERATIVO  B-BATCH): "
+               ACCEPT WS-RUN-MODE
+               DISPLAY "OPERATOR ID: "
+               ACCEPT WS-OPERATOR-ID
+               ACCEPT WS-EFFECTIVE-RUNDATE FROM DATE YYYYMMDD
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-PROCESS-BATCH - LE ADDIN, GRAVA FITA EM ADDRPT         *
+      *----------------------------------------------------------------*
+       2000-PROCESS-BATCH.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT  ADD-FILE-IN
+                OUTPUT TAPE-RPT-OUT.
+           PERFORM 2100-READ-ENTRADA THRU 2100-EXIT.
+           PERFORM 2200-BATCH-LOOP THRU 2200-EXIT
+               UNTIL WS-EOF.
+           PERFORM 2900-GRAND-TOTAL-BATCH THRU 2900-EXIT.
+           CLOSE ADD-FILE-IN
+                 TAPE-RPT-OUT.
+       2000-EXIT.
+           EXIT.
+       2100-READ-ENTRADA.
+           READ ADD-FILE-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2200-BATCH-LOOP.
+           MOVE ADD-IN-VALUE TO WS-NUMERO1.
+           ADD 1 TO WS-CONT.
+           ADD WS-NUMERO1 TO WS-SOMA
+               ON SIZE ERROR
+                   DISPLAY "*** WS-SOMA EXCEDEU A CAPACIDADE - "
+                       "TOTAL NAO ATUALIZADO ***"
+                   MOVE "WS-SOMA" TO WS-ERR-FIELD-NAME
+                   MOVE WS-NUMERO1 TO WS-ERR-BAD-VALUE
+                   PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+           END-ADD.
+           PERFORM 2300-WRITE-TAPE-LINE THRU 2300-EXIT.
+           PERFORM 2100-READ-ENTRADA THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+       2300-WRITE-TAPE-LINE.
+           MOVE SPACES TO TAPE-RPT-RECORD.
+           STRING "ITEM " WS-CONT " VALOR " WS-NUMERO1
+               " SUBTOTAL " WS-SOMA
+               DELIMITED BY SIZE INTO TAPE-RPT-RECORD.
+           WRITE TAPE-RPT-RECORD.
+       2300-EXIT.
+           EXIT.
+       2900-GRAND-TOTAL-BATCH.
+           MOVE SPACES TO TAPE-RPT-RECORD.
+           STRING "TOTAL GERAL: " WS-SOMA
+               DELIMITED BY SIZE INTO TAPE-RPT-RECORD.
+           WRITE TAPE-RPT-RECORD.
+       2900-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2500-PROCESS-INTERATIVO - FITA DE SOMAS NO CONSOLE          *
+      *----------------------------------------------------------------*
+       2500-PROCESS-INTERATIVO.
+           DISPLAY "FITA DE SOMAS - DIGITE 0 (ZERO) PARA ENCERRAR".
+           PERFORM 2550-GET-NUMERO THRU 2550-EXIT.
+           PERFORM 2600-INTERATIVO-LOOP THRU 2600-EXIT
+               UNTIL WS-NUMERO1 = ZERO.
+           DISPLAY "TOTAL GERAL: " WS-SOMA.
+       2500-EXIT.
+           EXIT.
+       2550-GET-NUMERO.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 2560-ACCEPT-NUMERO THRU 2560-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       2550-EXIT.
+           EXIT.
+       2560-ACCEPT-NUMERO.
+           DISPLAY "DIGITE UM NUMERO (0 ENCERRA A FITA): ".
            ACCEPT WS-NUMERO1.
-
-           DISPLAY "DIGITE O SEGUNDO NUMERO: ".
-           ACCEPT WS-NUMERO2.
-
-           COMPUTE WS-SOMA = WS-NUMERO1 + WS-NUMERO2.
-           DISPLAY "O RESULTADO E : " WS-SOMA.
-
-           STOP RUN.
-
-       END PROGRAM exercicio3.
\ No newline at end of file
+           IF WS-NUMERO1 IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** ENTRADA INVALIDA - DIGITE UM NUMERO ***"
+               MOVE "WS-NUMERO1" TO WS-ERR-FIELD-NAME
+               MOVE WS-NUMERO1 TO WS-ERR-BAD-VALUE
+               PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2560-EXIT.
+           EXIT.
+       2600-INTERATIVO-LOOP.
+           ADD 1 TO WS-CONT.
+           ADD WS-NUMERO1 TO WS-SOMA
+               ON SIZE ERROR
+                   DISPLAY "*** WS-SOMA EXCEDEU A CAPACIDADE - "
+                       "TOTAL NAO ATUALIZADO ***"
+                   MOVE "WS-SOMA" TO WS-ERR-FIELD-NAME
+                   MOVE WS-NUMERO1 TO WS-ERR-BAD-VALUE
+                   PERFORM 8100-WRITE-ERROR-LOG THRU 8100-EXIT
+           END-ADD.
+           DISPLAY "ITEM " WS-CONT " VALOR " WS-NUMERO1
+               " SUBTOTAL " WS-SOMA.
+           PERFORM 2550-GET-NUMERO THRU 2550-EXIT.
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8000-WRITE-AUDIT-LOG - GRAVA REGISTRO NA TRILHA DE          *
+      *                           AUDITORIA COMPARTILHADA (AUDITLOG)   *
+      *----------------------------------------------------------------*
+       8000-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE "EXERCICIO3" TO AUDIT-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE WS-EFFECTIVE-RUNDATE TO AUDIT-DATA.
+           ACCEPT AUDIT-HORA FROM TIME.
+           STRING "QTDE ITENS: " WS-CONT
+               DELIMITED BY SIZE INTO AUDIT-INPUT-VALUES.
+           STRING "TOTAL GERAL: " WS-SOMA
+               DELIMITED BY SIZE INTO AUDIT-RESULT.
+           OPEN EXTEND AUDIT-FILE-OUT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE-OUT.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8050-WRITE-TRAN-LOG - GRAVA REGISTRO PADRAO DE TRANSACAO    *
+      *                          NO ARQUIVO COMPARTILHADO (TRANLOG)    *
+      *----------------------------------------------------------------*
+       8050-WRITE-TRAN-LOG.
+           MOVE SPACES TO TRAN-RECORD.
+           MOVE "EXERCICIO3" TO TRAN-PROGRAM-ID.
+           MOVE ZERO TO TRAN-INPUT-FIELDS.
+           MOVE WS-NUMERO1 TO TRAN-INPUT-1.
+           MOVE WS-SOMA TO TRAN-RESULT.
+           MOVE WS-EFFECTIVE-RUNDATE TO TRAN-DATA.
+           ACCEPT TRAN-HORA FROM TIME.
+           OPEN EXTEND TRAN-FILE-OUT.
+           WRITE TRAN-RECORD.
+           CLOSE TRAN-FILE-OUT.
+       8050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8060-WRITE-GL-EXTRACT - GRAVA O TOTAL DO DIA NO FORMATO     *
+      *                            ESPERADO PELA INTERFACE DO RAZAO    *
+      *----------------------------------------------------------------*
+       8060-WRITE-GL-EXTRACT.
+           MOVE SPACES TO GL-EXTRACT-RECORD.
+           MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+           MOVE WS-SOMA TO GL-AMOUNT.
+           MOVE WS-EFFECTIVE-RUNDATE TO GL-RUN-DATE.
+           OPEN EXTEND GL-FILE-OUT.
+           WRITE GL-EXTRACT-RECORD.
+           CLOSE GL-FILE-OUT.
+       8060-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8100-WRITE-ERROR-LOG - GRAVA ENTRADA INVALIDA EM INPTERR    *
+      *----------------------------------------------------------------*
+       8100-WRITE-ERROR-LOG.
+           MOVE SPACES TO ERROR-RECORD.
+           MOVE "EXERCICIO3" TO ERROR-PROGRAM-ID.
+           MOVE WS-ERR-FIELD-NAME TO ERROR-FIELD-NAME.
+           MOVE WS-ERR-BAD-VALUE TO ERROR-BAD-VALUE.
+           MOVE WS-EFFECTIVE-RUNDATE TO ERROR-DATA.
+           ACCEPT ERROR-HORA FROM TIME.
+           OPEN EXTEND ERROR-FILE-OUT.
+           WRITE ERROR-RECORD.
+           CLOSE ERROR-FILE-OUT.
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE - ENCERRAMENTO DO PROGRAMA                   *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CONTINUE.
+       9999-EXIT.
+           EXIT.
+       END PROGRAM exercicio3.

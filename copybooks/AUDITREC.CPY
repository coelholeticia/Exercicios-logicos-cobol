@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *  AUDITREC - LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA          *
+      *  COMPARTILHADO POR EXERCICIO2, EXERCICIO3, EXERCICIO4 E EXERC5 *
+      *  UM REGISTRO E GRAVADO AO FINAL DE CADA EXECUCAO DO PROGRAMA   *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM-ID          PIC X(10).
+           05  AUDIT-OPERATOR-ID         PIC X(08).
+           05  AUDIT-TIMESTAMP.
+               10  AUDIT-DATA            PIC 9(08).
+               10  AUDIT-HORA            PIC 9(08).
+           05  AUDIT-INPUT-VALUES        PIC X(30).
+           05  AUDIT-RESULT              PIC X(20).

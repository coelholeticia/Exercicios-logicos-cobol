@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *  ROSTREC - LAYOUT DO REGISTRO DO ARQUIVO MESTRE DE ALUNOS      *
+      *  USADO POR EXERCICIO4 (BATCH DE TURMA / CONSULTA INDEXADA)     *
+      *----------------------------------------------------------------*
+       01  ROSTER-RECORD.
+           05  ROST-MATRICULA        PIC 9(06).
+           05  ROST-NOME             PIC X(30).
+           05  ROST-TURMA            PIC X(04).
+           05  ROST-NOTA1            PIC 9(02)V9.
+           05  ROST-NOTA2            PIC 9(02)V9.
+           05  ROST-NOTA3            PIC 9(02)V9.
+           05  ROST-NOTA4            PIC 9(02)V9.

@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *  RUNPARM - AREA DE PARAMETROS RECEBIDA VIA JCL PARM=           *
+      *  QUANDO O PROGRAMA E EXECUTADO COMO UM PASSO DO LOTE NOTURNO   *
+      *  (VER O JCL EM jcl/). SE RUN-PARM-LEN FOR ZERO, O PROGRAMA     *
+      *  FOI CHAMADO SEM PARM (EXECUCAO AVULSA) E DEVE PERGUNTAR O     *
+      *  MODO/OPERADOR NO CONSOLE COMO SEMPRE FEZ.                     *
+      *----------------------------------------------------------------*
+       01  RUN-PARM-AREA.
+           05  RUN-PARM-LEN          PIC S9(04) COMP.
+           05  RUN-PARM-DATA.
+               10  RUN-PARM-RUNDATE  PIC 9(08).
+               10  RUN-PARM-OPERATOR PIC X(08).

@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *  ERRREC - LAYOUT DO REGISTRO DO RELATORIO DE ENTRADAS          *
+      *  INVALIDAS (INPTERR), COMPARTILHADO POR EXERCICIO2,            *
+      *  EXERCICIO3, EXERCICIO4 E EXERC5. GRAVADO SEMPRE QUE UM ACCEPT *
+      *  NUMERICO RECEBE UMA ENTRADA NAO NUMERICA, EM VEZ DE DEIXAR O  *
+      *  COMPUTE SEGUINTE ABENDAR.                                     *
+      *----------------------------------------------------------------*
+       01  ERROR-RECORD.
+           05  ERROR-PROGRAM-ID          PIC X(10).
+           05  ERROR-FIELD-NAME          PIC X(15).
+           05  ERROR-BAD-VALUE           PIC X(15).
+           05  ERROR-TIMESTAMP.
+               10  ERROR-DATA            PIC 9(08).
+               10  ERROR-HORA            PIC 9(08).

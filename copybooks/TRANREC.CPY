@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *  TRANREC - LAYOUT PADRAO DO REGISTRO DE TRANSACAO              *
+      *  COMPARTILHADO POR EXERCICIO2, EXERCICIO3, EXERCICIO4 E EXERC5 *
+      *  CADA PROGRAMA GRAVA UM REGISTRO NESTE FORMATO PADRONIZADO A   *
+      *  CADA EXECUCAO, PARA QUE UM PROGRAMA DE RELATORIO POSTERIOR    *
+      *  POSSA LER A SAIDA DE QUALQUER UM DELES DA MESMA FORMA         *
+      *----------------------------------------------------------------*
+       01  TRAN-RECORD.
+           05  TRAN-PROGRAM-ID           PIC X(10).
+           05  TRAN-INPUT-FIELDS.
+               10  TRAN-INPUT-1          PIC 9(07)V9999.
+               10  TRAN-INPUT-2          PIC 9(07)V9999.
+               10  TRAN-INPUT-3          PIC 9(07)V9999.
+               10  TRAN-INPUT-4          PIC 9(07)V9999.
+           05  TRAN-RESULT               PIC 9(07)V9999.
+           05  TRAN-TIMESTAMP.
+               10  TRAN-DATA             PIC 9(08).
+               10  TRAN-HORA             PIC 9(08).

@@ -0,0 +1,120 @@
+      *TELA DE MENU PARA ESCOLHER QUAL DOS QUATRO PROGRAMAS EXECUTAR.
+      *
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  -------------------------------------------  *
+      *  2026-08-08 JLC   PROGRAMA INICIAL                             *
+      *  2026-08-08 JLC   CORRIGIDA A DESCRICAO DA OPCAO 1 - EXERCICIO2*
+      *                   APENAS ECOA O NUMERO, NAO SOMA NADA          *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       AUTHOR. J L COELHO.
+       INSTALLATION. FOLHA DE PAGAMENTO - CPD.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *        OPCAO ESCOLHIDA PELO OPERADOR                           *
+      *----------------------------------------------------------------*
+       77  WS-OPCAO                  PIC 9(01) VALUE ZERO.
+           88  WS-OPCAO-SAIR             VALUE 0.
+           88  WS-OPCAO-VALIDA           VALUES 0 THRU 4.
+       77  WS-VALID-SW                PIC X(01) VALUE 'N'.
+           88  WS-ENTRADA-VALIDA          VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *        AREA DE PARAMETROS PASSADA AOS PROGRAMAS CHAMADOS       *
+      *        RUN-PARM-LEN = ZERO SIGNIFICA "SEM PARM" PARA QUE CADA  *
+      *        PROGRAMA CONTINUE FAZENDO SEUS PROPRIOS ACCEPTS         *
+      *----------------------------------------------------------------*
+       COPY RUNPARM.
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE - CONTROLA O FLUXO GERAL DO PROGRAMA          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+               UNTIL WS-OPCAO-SAIR.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - PREPARA A AREA DE PARAMETROS              *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE ZERO TO RUN-PARM-LEN.
+           MOVE SPACES TO RUN-PARM-DATA.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-MENU-LOOP - MOSTRA O MENU, OBTEM E EXECUTA A OPCAO     *
+      *----------------------------------------------------------------*
+       2000-MENU-LOOP.
+           PERFORM 2100-SHOW-MENU THRU 2100-EXIT.
+           PERFORM 2200-GET-OPCAO THRU 2200-EXIT.
+           IF NOT WS-OPCAO-SAIR
+               PERFORM 2300-CALL-PROGRAMA THRU 2300-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       2100-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "===========================================".
+           DISPLAY " FOLHA DE PAGAMENTO - CPD - MENU DE OPCOES ".
+           DISPLAY "===========================================".
+           DISPLAY " 1 - ECOA UM NUMERO DIGITADO        (EXERCICIO2)".
+           DISPLAY " 2 - FITA DE SOMAS ADICIONADORA     (EXERCICIO3)".
+           DISPLAY " 3 - MEDIA DE NOTAS DO ALUNO        (EXERCICIO4)".
+           DISPLAY " 4 - CONVERSAO DE UNIDADES DE MEDIDA (EXERC5)".
+           DISPLAY " 0 - SAIR".
+           DISPLAY "===========================================".
+       2100-EXIT.
+           EXIT.
+       2200-GET-OPCAO.
+           MOVE 'N' TO WS-VALID-SW.
+           PERFORM 2210-ACCEPT-OPCAO THRU 2210-EXIT
+               UNTIL WS-ENTRADA-VALIDA.
+       2200-EXIT.
+           EXIT.
+       2210-ACCEPT-OPCAO.
+           DISPLAY "ESCOLHA UMA OPCAO: ".
+           ACCEPT WS-OPCAO.
+           IF WS-OPCAO IS NUMERIC AND WS-OPCAO-VALIDA
+               MOVE 'Y' TO WS-VALID-SW
+           ELSE
+               DISPLAY "*** OPCAO INVALIDA - DIGITE 0 A 4 ***"
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2300-CALL-PROGRAMA - CHAMA O PROGRAMA CORRESPONDENTE A      *
+      *                         OPCAO ESCOLHIDA                        *
+      *----------------------------------------------------------------*
+       2300-CALL-PROGRAMA.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "EXERCICIO2" USING RUN-PARM-AREA
+               WHEN 2
+                   CALL "exercicio3" USING RUN-PARM-AREA
+               WHEN 3
+                   CALL "exercicio4" USING RUN-PARM-AREA
+               WHEN 4
+                   CALL "EXERC5" USING RUN-PARM-AREA
+           END-EVALUATE.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE - ENCERRAMENTO DO PROGRAMA                   *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           DISPLAY "FIM DO MENU.".
+       9999-EXIT.
+           EXIT.
+       END PROGRAM menu.
